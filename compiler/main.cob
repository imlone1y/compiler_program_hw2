@@ -1,165 +1,1079 @@
-      *declare this is a cobol code, named "HW2-FEE-REPORT"
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HW2-FEE-REPORT.
-
-      *read three files, using "LINE SEQUENTIAL" for one data match to one column
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-FILE  ASSIGN TO "HW2-Student-Main.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FEES-FILE     ASSIGN TO "HW2-Fees.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYMENT-FILE  ASSIGN TO "HW2-Student-Payment.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-      *set the input data as sting and process as X(n)
-       FD STUDENT-FILE.
-       01 STUDENT-LINE       PIC X(80).
-
-       FD FEES-FILE.
-       01 FEES-LINE          PIC X(40).
-
-       FD PAYMENT-FILE.
-       01 PAYMENT-LINE       PIC X(40).
-
-       WORKING-STORAGE SECTION.
-      
-      *save student id, name, and payment type 
-       01 WS-STU-ID          PIC X(10).
-       01 WS-STU-NAME        PIC X(30).
-       01 WS-STU-TYPE        PIC X(10).
-
-       01 WS-FEE-TYPE        PIC X(10).
-       01 WS-FEE-AMT-STR     PIC X(10).
-       01 WS-FEE-AMT         PIC 9(7) VALUE 0.
-
-       01 WS-PAY-ID          PIC X(10).
-       01 WS-PAY-AMT-STR     PIC X(10).
-       01 WS-PAY-AMT         PIC 9(7) VALUE 0.
-
-      *for files EOF
-       01 EOF-STU            PIC X VALUE "N".
-       01 EOF-FEE            PIC X VALUE "N".
-       01 EOF-PAY            PIC X VALUE "N".
-
-       01 TOTAL-RECEIVED     PIC 9(9) VALUE 0.
-       01 DUE-AMT            PIC S9(9) VALUE 0.
-
-       PROCEDURE DIVISION.
-       
-      *open three files as input
-       MAIN.
-           OPEN INPUT STUDENT-FILE
-                INPUT FEES-FILE
-                INPUT PAYMENT-FILE
-      
-      *process all the column, match the payment type, search for how much that student had already paid
-           PERFORM UNTIL EOF-STU = "Y"
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-STU
-                   NOT AT END
-                       PERFORM PARSE-STUDENT
-                       PERFORM FIND-FEE
-                       PERFORM FIND-PAY
-                       COMPUTE DUE-AMT = WS-FEE-AMT - WS-PAY-AMT
-                       
-      *add total students payment 
-                       ADD WS-PAY-AMT TO TOTAL-RECEIVED
-                       
-      *if paid isn't enough, display
-                       IF DUE-AMT > 0
-                           PERFORM DISPLAY-RESULT
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           DISPLAY "========================================"
-           DISPLAY "TOTAL RECEIVED BEFORE DUE: " TOTAL-RECEIVED
-           DISPLAY "========================================"
-      
-      *close files
-           CLOSE STUDENT-FILE
-                 FEES-FILE
-                 PAYMENT-FILE
-           STOP RUN.
-
-      *subprocess
-       PARSE-STUDENT.
-           UNSTRING STUDENT-LINE
-               DELIMITED BY ","
-               INTO WS-STU-ID
-                    WS-STU-NAME
-                    WS-STU-TYPE
-           END-UNSTRING.
-      *repeatedly reading the payment type file until find the match payment type
-       FIND-FEE.
-           MOVE 0 TO WS-FEE-AMT
-           MOVE "N" TO EOF-FEE
-           PERFORM REWIND-FEES
-           PERFORM UNTIL EOF-FEE = "Y"
-               READ FEES-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FEE
-                   NOT AT END
-                       UNSTRING FEES-LINE
-                           DELIMITED BY ","
-                           INTO WS-FEE-TYPE
-                                WS-FEE-AMT-STR
-                       END-UNSTRING
-                       IF FUNCTION TRIM(WS-FEE-TYPE)
-                             = FUNCTION TRIM(WS-STU-TYPE)
-                           MOVE FUNCTION NUMVAL(
-                               FUNCTION TRIM(WS-FEE-AMT-STR))
-                             TO WS-FEE-AMT
-                           MOVE "Y" TO EOF-FEE
-                       END-IF
-               END-READ
-           END-PERFORM.
-
-      *close the file and read again
-       REWIND-FEES.
-           CLOSE FEES-FILE
-           OPEN INPUT FEES-FILE.
-      
-      *find how much the student has paid already, find the only one
-       FIND-PAY.
-           MOVE 0 TO WS-PAY-AMT
-           MOVE "N" TO EOF-PAY
-           PERFORM REWIND-PAYS
-           PERFORM UNTIL EOF-PAY = "Y"
-               READ PAYMENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-PAY
-                   NOT AT END
-                       UNSTRING PAYMENT-LINE
-                           DELIMITED BY ","
-                           INTO WS-PAY-ID
-                                WS-PAY-AMT-STR
-                       END-UNSTRING
-                       IF WS-PAY-ID = WS-STU-ID
-                           MOVE FUNCTION NUMVAL(
-                               FUNCTION TRIM(WS-PAY-AMT-STR))
-                             TO WS-PAY-AMT
-                           MOVE "Y" TO EOF-PAY
-                       END-IF
-               END-READ
-           END-PERFORM.
-
-       REWIND-PAYS.
-           CLOSE PAYMENT-FILE
-           OPEN INPUT PAYMENT-FILE.
-
-      *display
-       DISPLAY-RESULT.
-           DISPLAY "ID   : " WS-STU-ID
-           DISPLAY "Name : " WS-STU-NAME
-           DISPLAY "Type : " WS-STU-TYPE
-           DISPLAY "Fee  : " WS-FEE-AMT
-           DISPLAY "Paid : " WS-PAY-AMT
-           DISPLAY "Due  : " DUE-AMT
-           DISPLAY "------------------------------".
+      *declare this is a cobol code, named "HW2-FEE-REPORT"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HW2-FEE-REPORT.
+
+      *read three files, using "LINE SEQUENTIAL" for one data match to one column
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE  ASSIGN TO "HW2-Student-Main.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FEES-FILE     ASSIGN TO "HW2-Fees.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYMENT-FILE  ASSIGN TO "HW2-Student-Payment.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *due-balance report, archived next to the input CSVs so the
+      *bursar's office has a real file instead of scraping SYSOUT
+           SELECT DUE-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *job-level runtime log - records processed and elapsed time
+      *for this run, so a future slowdown can be told apart from a
+      *broken run
+           SELECT RUN-LOG-FILE ASSIGN TO WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *malformed input rows - logged here instead of letting NUMVAL
+      *abend or silently produce garbage amounts
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *credit-balance report for students who overpaid, so the
+      *bursar's office has a refund worklist every term
+           SELECT CREDIT-REPORT-FILE ASSIGN TO WS-CREDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *finance's general-ledger control totals per fee type, checked
+      *against what STUDENT-FILE/FEES-FILE actually bill out
+           SELECT CONTROL-FILE ASSIGN TO "HW2-GL-Control.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO WS-RECON-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *restart checkpoint - the last successfully processed student
+      *id, so an abended run can resume past it instead of
+      *reprocessing STUDENT-FILE from the top
+           SELECT CHECKPOINT-FILE ASSIGN TO "HW2-Checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *indexed copies of FEES-FILE and PAYMENT-FILE, built once at
+      *the start of the run so every student is looked up with a
+      *keyed READ instead of a full re-scan of the source CSV
+           SELECT FEES-INDEX-FILE ASSIGN TO "HW2-Fees-Index.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FI-FEE-TYPE
+               FILE STATUS IS WS-FI-STATUS.
+           SELECT PAY-INDEX-FILE ASSIGN TO "HW2-Pay-Index.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PI-PAY-KEY
+               ALTERNATE RECORD KEY IS PI-PAY-ID WITH DUPLICATES
+               FILE STATUS IS WS-PI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *set the input data as sting and process as X(n)
+       FD STUDENT-FILE.
+       01 STUDENT-LINE       PIC X(80).
+
+       FD FEES-FILE.
+       01 FEES-LINE          PIC X(40).
+
+       FD PAYMENT-FILE.
+       01 PAYMENT-LINE       PIC X(40).
+
+       FD DUE-REPORT-FILE.
+       01 REPORT-LINE        PIC X(80).
+
+       FD RUN-LOG-FILE.
+       01 LOG-LINE           PIC X(80).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE        PIC X(120).
+
+       FD CREDIT-REPORT-FILE.
+       01 CREDIT-LINE        PIC X(80).
+
+       FD CONTROL-FILE.
+       01 CONTROL-LINE       PIC X(40).
+
+       FD RECON-REPORT-FILE.
+       01 RECON-LINE         PIC X(80).
+
+      *tagged records - "S" carries the restart id and the running
+      *totals as of the last checkpoint, "T" carries one fee type's
+      *accumulated received/student-count so RESTORE-CHECKPOINT-TOTALS
+      *can rebuild WS-FEE-TYPE-TABLE on a restart
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE    PIC X(80).
+
+       FD FEES-INDEX-FILE.
+       01 FEES-INDEX-RECORD.
+           05 FI-FEE-TYPE     PIC X(10).
+           05 FI-FEE-AMT      PIC 9(7).
+
+       FD PAY-INDEX-FILE.
+       01 PAY-INDEX-RECORD.
+           05 PI-PAY-KEY.
+               10 PI-PAY-ID   PIC X(10).
+               10 PI-PAY-SEQ  PIC 9(7).
+           05 PI-PAY-AMT      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+      *save student id, name, and payment type
+       01 WS-STU-ID          PIC X(10).
+       01 WS-STU-NAME        PIC X(30).
+       01 WS-STU-TYPE        PIC X(10).
+
+       01 WS-FEE-TYPE        PIC X(10).
+       01 WS-FEE-AMT-STR     PIC X(10).
+       01 WS-FEE-AMT         PIC 9(7) VALUE 0.
+
+      *set to "Y" when FIND-FEE matches WS-STU-TYPE against FEES-FILE,
+      *left "N" so an unrecognized fee-type code can be reported
+      *instead of silently falling through as a zero fee
+       01 WS-FEE-FOUND-SW    PIC X VALUE "N".
+           88 FEE-FOUND      VALUE "Y".
+           88 FEE-NOT-FOUND  VALUE "N".
+
+       01 WS-PAY-ID          PIC X(10).
+       01 WS-PAY-AMT-STR     PIC X(10).
+       01 WS-PAY-AMT         PIC 9(7) VALUE 0.
+
+      *for files EOF
+       01 EOF-STU            PIC X VALUE "N".
+       01 EOF-FEE            PIC X VALUE "N".
+       01 EOF-PAY            PIC X VALUE "N".
+
+       01 TOTAL-RECEIVED     PIC 9(9) VALUE 0.
+       01 DUE-AMT            PIC S9(9) VALUE 0.
+
+      *fee-type breakdown of TOTAL-RECEIVED, loaded once from
+      *FEES-FILE before the student loop runs
+       01 WS-MAX-FEE-TYPES    PIC 9(3) VALUE 50.
+       01 WS-FEE-TYPE-COUNT   PIC 9(3) VALUE 0.
+       01 WS-FEE-TYPE-TABLE.
+           05 WS-FEE-TYPE-ENTRY OCCURS 50 TIMES
+                                INDEXED BY WS-FT-IDX.
+               10 WS-FT-TYPE       PIC X(10).
+               10 WS-FT-RECEIVED   PIC 9(9) VALUE 0.
+               10 WS-FT-FEE-AMT    PIC 9(7) VALUE 0.
+               10 WS-FT-STU-COUNT  PIC 9(7) VALUE 0.
+
+       01 WS-FT-SEARCH-IDX    PIC 9(3).
+       01 WS-FT-FOUND-SW      PIC X VALUE "N".
+           88 FT-FOUND         VALUE "Y".
+           88 FT-NOT-FOUND     VALUE "N".
+
+      *fee type being hunted for by SEARCH-FEE-TYPE - one lookup
+      *paragraph shared by ADD-TO-FEE-TYPE-TOTAL, RECON-ONE-TYPE, and
+      *RESTORE-ONE-FT-TOTAL, one working field to load it with
+       01 WS-FT-LOOKUP-TYPE   PIC X(10).
+
+      *file name of the archived due-balance report, built from the
+      *run date so each day's run leaves its own file behind
+       01 WS-REPORT-FILENAME PIC X(40).
+       01 WS-LOG-FILENAME    PIC X(40).
+       01 WS-REJECT-FILENAME PIC X(40).
+       01 WS-CREDIT-FILENAME PIC X(40).
+       01 WS-RECON-FILENAME  PIC X(40).
+       01 WS-RUN-DATE        PIC X(08).
+
+       01 TOTAL-CREDIT       PIC 9(9) VALUE 0.
+       01 WS-CREDIT-AMT      PIC 9(9) VALUE 0.
+
+      *general-ledger control-total reconciliation
+       01 EOF-CTL             PIC X VALUE "N".
+       01 WS-CTL-TYPE         PIC X(10).
+       01 WS-CTL-AMT-STR      PIC X(10).
+       01 WS-CTL-AMT          PIC 9(9) VALUE 0.
+       01 WS-EXPECTED-BILLING PIC 9(9) VALUE 0.
+       01 WS-CTL-LINE-NO      PIC 9(7) VALUE 0.
+       01 WS-CTL-FILE-STATUS  PIC XX.
+       01 WS-CTL-AVAILABLE-SW PIC X VALUE "Y".
+           88 CTL-AVAILABLE     VALUE "Y".
+           88 CTL-NOT-AVAILABLE VALUE "N".
+
+      *restart/checkpoint support
+       01 WS-CKPT-STATUS      PIC XX.
+       01 WS-CKPT-INTERVAL    PIC 9(3) VALUE 50.
+       01 WS-RESTART-ID       PIC X(10) VALUE SPACES.
+       01 WS-SKIPPING-SW      PIC X VALUE "N".
+           88 SKIPPING-RESTART  VALUE "Y".
+           88 NOT-SKIPPING      VALUE "N".
+
+      *running totals as of the last checkpoint, restored into
+      *TOTAL-RECEIVED/TOTAL-CREDIT/WS-RECORDS-PROCESSED and the fee-
+      *type table so a resumed run's reports carry the pre-checkpoint
+      *students' work forward instead of losing it
+       01 WS-RESTART-TOTAL-RECEIVED PIC 9(9) VALUE 0.
+       01 WS-RESTART-TOTAL-CREDIT   PIC 9(9) VALUE 0.
+       01 WS-RESTART-RECORDS-PROC   PIC 9(9) VALUE 0.
+
+       01 WS-RESTART-FT-COUNT PIC 9(3) VALUE 0.
+       01 WS-RESTART-FT-TABLE.
+           05 WS-RESTART-FT-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WS-RESTART-FT-IDX.
+               10 WS-RESTART-FT-TYPE      PIC X(10).
+               10 WS-RESTART-FT-RECEIVED  PIC 9(9).
+               10 WS-RESTART-FT-STU-COUNT PIC 9(7).
+
+       01 EOF-CKPT            PIC X VALUE "N".
+       01 WS-CKPT-TAG         PIC X.
+       01 WS-CKPT-F1          PIC X(10).
+       01 WS-CKPT-F2          PIC X(10).
+       01 WS-CKPT-F3          PIC X(10).
+       01 WS-CKPT-F4          PIC X(10).
+
+      *source-line counters, used to point at the offending row in
+      *the reject list
+       01 WS-STU-LINE-NO     PIC 9(7) VALUE 0.
+       01 WS-FEE-LINE-NO     PIC 9(7) VALUE 0.
+       01 WS-PAY-LINE-NO     PIC 9(7) VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(7) VALUE 0.
+
+      *set to "N" by PARSE-STUDENT when the row fails validation, so
+      *MAIN skips fee/payment lookup for that row instead of billing
+      *garbage data
+       01 WS-STU-VALID-SW    PIC X VALUE "Y".
+           88 STU-VALID       VALUE "Y".
+           88 STU-INVALID     VALUE "N".
+
+      *status codes for the indexed lookup files
+       01 WS-FI-STATUS       PIC XX.
+       01 WS-PI-STATUS       PIC XX.
+
+      *running record count and wall-clock timing for the job-level
+      *runtime log - WS-RECORDS-PROCESSED is cumulative across a
+      *restart (it drives the checkpoint interval and is restored
+      *from WS-RESTART-RECORDS-PROC), while WS-RUN-RECORDS-PROCESSED
+      *counts only what this run itself read, so the run log can pair
+      *it with WS-ELAPSED-SECS, which is also this-run-only
+       01 WS-RECORDS-PROCESSED PIC 9(9) VALUE 0.
+       01 WS-RUN-RECORDS-PROCESSED PIC 9(9) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-START-SECS        PIC 9(9) VALUE 0.
+       01 WS-END-SECS          PIC 9(9) VALUE 0.
+       01 WS-ELAPSED-SECS      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *open three files as input
+       MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "HW2-Due-Report-" DELIMITED BY SIZE
+                  WS-RUN-DATE      DELIMITED BY SIZE
+                  ".txt"           DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           END-STRING
+           STRING "HW2-Run-Log-" DELIMITED BY SIZE
+                  WS-RUN-DATE    DELIMITED BY SIZE
+                  ".txt"         DELIMITED BY SIZE
+               INTO WS-LOG-FILENAME
+           END-STRING
+           STRING "HW2-Reject-List-" DELIMITED BY SIZE
+                  WS-RUN-DATE        DELIMITED BY SIZE
+                  ".txt"             DELIMITED BY SIZE
+               INTO WS-REJECT-FILENAME
+           END-STRING
+           STRING "HW2-Credit-Report-" DELIMITED BY SIZE
+                  WS-RUN-DATE          DELIMITED BY SIZE
+                  ".txt"               DELIMITED BY SIZE
+               INTO WS-CREDIT-FILENAME
+           END-STRING
+           STRING "HW2-Recon-Report-" DELIMITED BY SIZE
+                  WS-RUN-DATE         DELIMITED BY SIZE
+                  ".txt"              DELIMITED BY SIZE
+               INTO WS-RECON-FILENAME
+           END-STRING
+
+           PERFORM CAPTURE-START-TIME
+
+      *find out before opening a single output file whether this run
+      *is resuming after an abend - a restart appends to the reports
+      *already on disk from the aborted run instead of truncating the
+      *pre-checkpoint students' work right back out of them
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT STUDENT-FILE
+                INPUT FEES-FILE
+                INPUT PAYMENT-FILE
+
+      *HW2-GL-Control.csv is an additive check layered on top of the
+      *due-balance report (req008) - a missing control file must not
+      *take the whole nightly run down with it, so it gets its own
+      *OPEN with its own status check instead of riding along with
+      *the files the rest of the run actually depends on
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               MOVE "N" TO WS-CTL-AVAILABLE-SW
+               DISPLAY "HW2-GL-CONTROL.CSV NOT AVAILABLE - STATUS "
+                       WS-CTL-FILE-STATUS
+                       " - SKIPPING CONTROL-TOTAL RECONCILIATION"
+           END-IF
+
+      *REJECT-FILE and RECON-REPORT-FILE are rebuilt from scratch by
+      *BUILD-FEE-INDEX/BUILD-PAY-INDEX/RECONCILE-TOTALS every run,
+      *restart or not, since those three always re-scan the full
+      *FEES-FILE/PAYMENT-FILE/CONTROL-FILE - opening them EXTEND on a
+      *restart would double up every reject and recon line the
+      *aborted run already wrote, so they always truncate
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF SKIPPING-RESTART
+               OPEN EXTEND DUE-REPORT-FILE
+               OPEN EXTEND RUN-LOG-FILE
+               OPEN EXTEND CREDIT-REPORT-FILE
+           ELSE
+               OPEN OUTPUT DUE-REPORT-FILE
+                    OUTPUT RUN-LOG-FILE
+                    OUTPUT CREDIT-REPORT-FILE
+           END-IF
+
+      *build the indexed lookup copies once, then switch the source
+      *CSVs for random-access lookups against the copies
+           PERFORM BUILD-FEE-INDEX
+           PERFORM BUILD-PAY-INDEX
+           CLOSE FEES-FILE
+                 PAYMENT-FILE
+           OPEN INPUT FEES-INDEX-FILE
+                INPUT PAY-INDEX-FILE
+
+      *the fee-type table above is freshly rebuilt with zero received/
+      *student-count - fold the checkpointed totals back in before the
+      *read loop adds anything more on top of them
+           PERFORM RESTORE-CHECKPOINT-TOTALS
+
+      *process all the column, match the payment type, search for how much that student had already paid
+           PERFORM UNTIL EOF-STU = "Y"
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-STU
+                   NOT AT END
+                       PERFORM PARSE-STUDENT
+      *on a restarted run, discard records up through the last
+      *checkpointed id - it was already processed (billed/summed)
+      *before the abend, so none of that work is repeated here, but
+      *REJECT-FILE was truncated fresh on this run's OPEN OUTPUT, so
+      *VALIDATE-STUDENT-ROW still has to run over these pre-checkpoint
+      *rows or their reject lines from the aborted run are lost
+      *permanently instead of just re-logged
+                       IF SKIPPING-RESTART
+                           PERFORM VALIDATE-STUDENT-ROW
+                           IF WS-STU-ID = WS-RESTART-ID
+                               MOVE "N" TO WS-SKIPPING-SW
+                           END-IF
+                       ELSE
+                           PERFORM VALIDATE-STUDENT-ROW
+                           IF STU-INVALID
+                               CONTINUE
+                           ELSE
+                               PERFORM FIND-FEE
+                               PERFORM FIND-PAY
+                               COMPUTE DUE-AMT =
+                                   WS-FEE-AMT - WS-PAY-AMT
+                               ADD 1 TO WS-RECORDS-PROCESSED
+                               ADD 1 TO WS-RUN-RECORDS-PROCESSED
+
+      *add total students payment
+                               ADD WS-PAY-AMT TO TOTAL-RECEIVED
+
+      *an unrecognized fee-type code gets its own line instead of
+      *being folded into the zero/negative-due bucket - but if the
+      *student already paid against that bad code, the money is a
+      *credit either way, so it still has to reach the refund report
+      *instead of just showing up as "NOT BILLED" with no trace of it
+                               IF FEE-NOT-FOUND
+                                   PERFORM DISPLAY-UNKNOWN-FEE
+                                   IF WS-PAY-AMT > 0
+                                       PERFORM DISPLAY-CREDIT-RESULT
+                                   END-IF
+                               ELSE
+                                   PERFORM ADD-TO-FEE-TYPE-TOTAL
+      *if paid isn't enough, display; if overpaid, list it as a
+      *credit for the bursar's refund run
+                                   IF DUE-AMT > 0
+                                       PERFORM DISPLAY-RESULT
+                                   ELSE
+                                       IF DUE-AMT < 0
+                                          PERFORM DISPLAY-CREDIT-RESULT
+                                       END-IF
+                                   END-IF
+                               END-IF
+                               IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+                                     WS-CKPT-INTERVAL) = 0
+                                   PERFORM WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      *WS-SKIPPING-SW only clears once WS-STU-ID matches the
+      *checkpointed id - if it is still "Y" here, STUDENT-FILE never
+      *contained that id on this run (edited/truncated/wrong file)
+      *and every row was skipped straight to EOF; flag it instead of
+      *finishing quietly with a clean-looking zero-student run
+           IF SKIPPING-RESTART
+               DISPLAY "*** RESTART ERROR: CHECKPOINT ID "
+                       WS-RESTART-ID
+                       " NOT FOUND IN STUDENT-FILE - "
+                       "NO STUDENTS PROCESSED THIS RUN ***"
+               MOVE SPACES TO REJECT-LINE
+               STRING "RESTART ERROR: CHECKPOINT ID " DELIMITED BY SIZE
+                      WS-RESTART-ID DELIMITED BY SIZE
+                      " NOT FOUND IN STUDENT-FILE - NO STUDENTS "
+                        DELIMITED BY SIZE
+                      "PROCESSED THIS RUN" DELIMITED BY SIZE
+                   INTO REJECT-LINE
+               END-STRING
+               WRITE REJECT-LINE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+
+           DISPLAY "========================================"
+           MOVE SPACES TO REPORT-LINE
+           STRING "========================================"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           PERFORM DISPLAY-FEE-TYPE-TOTAL
+               VARYING WS-FT-IDX FROM 1 BY 1
+               UNTIL WS-FT-IDX > WS-FEE-TYPE-COUNT
+           DISPLAY "TOTAL RECEIVED BEFORE DUE: " TOTAL-RECEIVED
+           DISPLAY "TOTAL CREDIT BALANCES    : " TOTAL-CREDIT
+           DISPLAY "========================================"
+           PERFORM WRITE-DUE-REPORT-SUMMARY
+
+           PERFORM RECONCILE-TOTALS
+
+      *leave the checkpoint in place when the restart id was never
+      *matched - clearing it here would throw away the only record of
+      *where the prior run actually left off
+           IF NOT SKIPPING-RESTART
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+
+           PERFORM CAPTURE-END-TIME
+           PERFORM WRITE-RUN-LOG
+
+      *close files
+           CLOSE STUDENT-FILE
+                 CONTROL-FILE
+                 DUE-REPORT-FILE
+                 RUN-LOG-FILE
+                 REJECT-FILE
+                 CREDIT-REPORT-FILE
+                 RECON-REPORT-FILE
+                 FEES-INDEX-FILE
+                 PAY-INDEX-FILE
+           STOP RUN.
+
+      *subprocess
+      *split the student row into its fields - a short row (fewer
+      *comma fields than targets) must not leave a prior row's value
+      *sitting in the field UNSTRING didn't reach, so clear first
+       PARSE-STUDENT.
+           ADD 1 TO WS-STU-LINE-NO
+           MOVE SPACES TO WS-STU-ID WS-STU-NAME WS-STU-TYPE
+           UNSTRING STUDENT-LINE
+               DELIMITED BY ","
+               INTO WS-STU-ID
+                    WS-STU-NAME
+                    WS-STU-TYPE
+           END-UNSTRING.
+
+      *check the parsed row has a usable id and type before anything
+      *downstream trusts the fields - skipped on a restarted run's
+      *pre-checkpoint rows, since they were already judged the first
+      *time through
+       VALIDATE-STUDENT-ROW.
+           MOVE "Y" TO WS-STU-VALID-SW
+           IF WS-STU-ID = SPACES OR WS-STU-TYPE = SPACES
+               MOVE "N" TO WS-STU-VALID-SW
+               PERFORM REJECT-STUDENT-ROW
+           END-IF.
+
+      *log a malformed STUDENT-FILE row instead of billing it with
+      *garbage fields
+       REJECT-STUDENT-ROW.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "REJECTED STUDENT ROW " WS-STU-LINE-NO
+                   ": " STUDENT-LINE
+           MOVE SPACES TO REJECT-LINE
+           STRING "STUDENT LINE " DELIMITED BY SIZE
+                  WS-STU-LINE-NO  DELIMITED BY SIZE
+                  ": "            DELIMITED BY SIZE
+                  STUDENT-LINE    DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+      *keyed lookup against the indexed fee copy - no more re-scanning
+      *FEES-FILE for every student
+       FIND-FEE.
+           MOVE 0 TO WS-FEE-AMT
+           MOVE FUNCTION TRIM(WS-STU-TYPE) TO FI-FEE-TYPE
+           READ FEES-INDEX-FILE
+               KEY IS FI-FEE-TYPE
+               INVALID KEY
+                   MOVE "N" TO WS-FEE-FOUND-SW
+               NOT INVALID KEY
+                   MOVE FI-FEE-AMT TO WS-FEE-AMT
+                   MOVE "Y" TO WS-FEE-FOUND-SW
+           END-READ.
+
+      *read FEES-FILE once up front, building both the fee-type
+      *summary table and the indexed fee-lookup copy used by FIND-FEE
+       BUILD-FEE-INDEX.
+           OPEN OUTPUT FEES-INDEX-FILE
+           PERFORM UNTIL EOF-FEE = "Y"
+               READ FEES-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FEE
+                   NOT AT END
+                       ADD 1 TO WS-FEE-LINE-NO
+                       MOVE SPACES TO WS-FEE-TYPE WS-FEE-AMT-STR
+                       UNSTRING FEES-LINE
+                           DELIMITED BY ","
+                           INTO WS-FEE-TYPE
+                                WS-FEE-AMT-STR
+                       END-UNSTRING
+                       IF WS-FEE-TYPE = SPACES
+                          OR FUNCTION TEST-NUMVAL(
+                               FUNCTION TRIM(WS-FEE-AMT-STR)) NOT = 0
+                           PERFORM REJECT-FEE-ROW
+                       ELSE
+                           IF WS-FEE-TYPE-COUNT >= WS-MAX-FEE-TYPES
+                               PERFORM REJECT-FEE-ROW
+                           ELSE
+                               ADD 1 TO WS-FEE-TYPE-COUNT
+                               MOVE FUNCTION TRIM(WS-FEE-TYPE)
+                                 TO WS-FT-TYPE(WS-FEE-TYPE-COUNT)
+                               MOVE 0
+                                 TO WS-FT-RECEIVED(WS-FEE-TYPE-COUNT)
+                               MOVE 0
+                                 TO WS-FT-STU-COUNT(WS-FEE-TYPE-COUNT)
+                               MOVE FUNCTION NUMVAL(
+                                   FUNCTION TRIM(WS-FEE-AMT-STR))
+                                 TO WS-FT-FEE-AMT(WS-FEE-TYPE-COUNT)
+                               MOVE FUNCTION TRIM(WS-FEE-TYPE)
+                                 TO FI-FEE-TYPE
+                               MOVE WS-FT-FEE-AMT(WS-FEE-TYPE-COUNT)
+                                 TO FI-FEE-AMT
+                               WRITE FEES-INDEX-RECORD
+                               IF WS-FI-STATUS NOT = "00"
+                                   DISPLAY "ERROR WRITING FEES INDEX - "
+                                           "STATUS " WS-FI-STATUS
+                                           " TYPE " WS-FEE-TYPE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FEES-INDEX-FILE.
+
+      *log a malformed FEES-FILE row instead of letting NUMVAL choke
+      *on it - the fee type is left out of the index entirely
+       REJECT-FEE-ROW.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "REJECTED FEE ROW " WS-FEE-LINE-NO
+                   ": " FEES-LINE
+           MOVE SPACES TO REJECT-LINE
+           STRING "FEE LINE " DELIMITED BY SIZE
+                  WS-FEE-LINE-NO DELIMITED BY SIZE
+                  ": "         DELIMITED BY SIZE
+                  FEES-LINE    DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+
+      *credit the payment just found for the current student to the
+      *matching fee-type bucket
+       ADD-TO-FEE-TYPE-TOTAL.
+           MOVE FUNCTION TRIM(WS-STU-TYPE) TO WS-FT-LOOKUP-TYPE
+           MOVE "N" TO WS-FT-FOUND-SW
+           MOVE 1 TO WS-FT-SEARCH-IDX
+           PERFORM SEARCH-FEE-TYPE
+               UNTIL WS-FT-SEARCH-IDX > WS-FEE-TYPE-COUNT
+                  OR FT-FOUND
+           IF FT-FOUND
+               ADD WS-PAY-AMT
+                 TO WS-FT-RECEIVED(WS-FT-SEARCH-IDX)
+               ADD 1
+                 TO WS-FT-STU-COUNT(WS-FT-SEARCH-IDX)
+           END-IF.
+
+      *shared fee-type table lookup - the caller loads the type being
+      *hunted for into WS-FT-LOOKUP-TYPE first
+       SEARCH-FEE-TYPE.
+           IF WS-FT-TYPE(WS-FT-SEARCH-IDX) = WS-FT-LOOKUP-TYPE
+               MOVE "Y" TO WS-FT-FOUND-SW
+           ELSE
+               ADD 1 TO WS-FT-SEARCH-IDX
+           END-IF.
+
+      *one summary line per fee type, printed before the grand total -
+      *also archived to DUE-REPORT-FILE so the bursar's office has the
+      *same breakdown on file instead of only ever seeing it on SYSOUT
+       DISPLAY-FEE-TYPE-TOTAL.
+           DISPLAY WS-FT-TYPE(WS-FT-IDX) ": "
+                   WS-FT-RECEIVED(WS-FT-IDX)
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-FT-TYPE(WS-FT-IDX) DELIMITED BY SIZE
+                  ": "                  DELIMITED BY SIZE
+                  WS-FT-RECEIVED(WS-FT-IDX) DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *grand totals for the run - archived alongside the per-student
+      *and per-fee-type lines so the whole reconciliation packet lives
+      *in one file instead of the totals only ever hitting SYSOUT
+       WRITE-DUE-REPORT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL RECEIVED BEFORE DUE: " DELIMITED BY SIZE
+                  TOTAL-RECEIVED                DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL CREDIT BALANCES    : " DELIMITED BY SIZE
+                  TOTAL-CREDIT                  DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *find how much the student has paid already, starting the
+      *indexed payment copy at this student's id (on the duplicates-
+      *allowed alternate key) and summing every row while the key
+      *keeps matching, instead of re-scanning PAYMENT-FILE
+       FIND-PAY.
+           MOVE 0 TO WS-PAY-AMT
+           MOVE WS-STU-ID TO PI-PAY-ID
+           START PAY-INDEX-FILE
+               KEY IS EQUAL TO PI-PAY-ID
+               INVALID KEY
+                   MOVE "Y" TO EOF-PAY
+               NOT INVALID KEY
+                   MOVE "N" TO EOF-PAY
+           END-START
+           PERFORM UNTIL EOF-PAY = "Y"
+               READ PAY-INDEX-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-PAY
+                   NOT AT END
+                       IF PI-PAY-ID = WS-STU-ID
+                           ADD PI-PAY-AMT TO WS-PAY-AMT
+                       ELSE
+                           MOVE "Y" TO EOF-PAY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *read PAYMENT-FILE once up front to build the indexed payment
+      *copy used by FIND-PAY
+       BUILD-PAY-INDEX.
+           OPEN OUTPUT PAY-INDEX-FILE
+           MOVE 0 TO PI-PAY-SEQ
+           PERFORM UNTIL EOF-PAY = "Y"
+               READ PAYMENT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-PAY
+                   NOT AT END
+                       ADD 1 TO WS-PAY-LINE-NO
+                       MOVE SPACES TO WS-PAY-ID WS-PAY-AMT-STR
+                       UNSTRING PAYMENT-LINE
+                           DELIMITED BY ","
+                           INTO WS-PAY-ID
+                                WS-PAY-AMT-STR
+                       END-UNSTRING
+                       IF WS-PAY-ID = SPACES
+                          OR FUNCTION TEST-NUMVAL(
+                               FUNCTION TRIM(WS-PAY-AMT-STR)) NOT = 0
+                           PERFORM REJECT-PAY-ROW
+                       ELSE
+                           ADD 1 TO PI-PAY-SEQ
+                           MOVE WS-PAY-ID TO PI-PAY-ID
+                           MOVE FUNCTION NUMVAL(
+                               FUNCTION TRIM(WS-PAY-AMT-STR))
+                             TO PI-PAY-AMT
+                           WRITE PAY-INDEX-RECORD
+                           IF WS-PI-STATUS NOT = "00"
+                               DISPLAY "ERROR WRITING PAY INDEX - "
+                                       "STATUS " WS-PI-STATUS
+                                       " ID " WS-PAY-ID
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO EOF-PAY
+           CLOSE PAY-INDEX-FILE.
+
+      *log a malformed PAYMENT-FILE row instead of letting NUMVAL
+      *choke on it - the row is left out of the index entirely
+       REJECT-PAY-ROW.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "REJECTED PAYMENT ROW " WS-PAY-LINE-NO
+                   ": " PAYMENT-LINE
+           MOVE SPACES TO REJECT-LINE
+           STRING "PAYMENT LINE " DELIMITED BY SIZE
+                  WS-PAY-LINE-NO  DELIMITED BY SIZE
+                  ": "            DELIMITED BY SIZE
+                  PAYMENT-LINE    DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+
+      *display
+       DISPLAY-RESULT.
+           DISPLAY "ID   : " WS-STU-ID
+           DISPLAY "Name : " WS-STU-NAME
+           DISPLAY "Type : " WS-STU-TYPE
+           DISPLAY "Fee  : " WS-FEE-AMT
+           DISPLAY "Paid : " WS-PAY-AMT
+           DISPLAY "Due  : " DUE-AMT
+           DISPLAY "------------------------------"
+           PERFORM WRITE-DUE-REPORT-LINE.
+
+      *write the same due-balance detail to the archived report file
+       WRITE-DUE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID: " DELIMITED BY SIZE
+                  WS-STU-ID DELIMITED BY SIZE
+                  "  Name: " DELIMITED BY SIZE
+                  WS-STU-NAME DELIMITED BY SIZE
+                  "  Type: " DELIMITED BY SIZE
+                  WS-STU-TYPE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "  Fee: " DELIMITED BY SIZE
+                  WS-FEE-AMT DELIMITED BY SIZE
+                  "  Paid: " DELIMITED BY SIZE
+                  WS-PAY-AMT DELIMITED BY SIZE
+                  "  Due: " DELIMITED BY SIZE
+                  DUE-AMT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *credit-balance line for a student who overpaid - DUE-AMT is
+      *negative here, so flip the sign into a plain credit amount
+       DISPLAY-CREDIT-RESULT.
+           COMPUTE WS-CREDIT-AMT = DUE-AMT * -1
+           ADD WS-CREDIT-AMT TO TOTAL-CREDIT
+           DISPLAY "ID   : " WS-STU-ID
+           DISPLAY "Name : " WS-STU-NAME
+           DISPLAY "Type : " WS-STU-TYPE
+           DISPLAY "Credit Balance : " WS-CREDIT-AMT
+           DISPLAY "------------------------------"
+           MOVE SPACES TO CREDIT-LINE
+           STRING "ID: " DELIMITED BY SIZE
+                  WS-STU-ID DELIMITED BY SIZE
+                  "  Name: " DELIMITED BY SIZE
+                  WS-STU-NAME DELIMITED BY SIZE
+                  "  Type: " DELIMITED BY SIZE
+                  WS-STU-TYPE DELIMITED BY SIZE
+                  "  Credit: " DELIMITED BY SIZE
+                  WS-CREDIT-AMT DELIMITED BY SIZE
+               INTO CREDIT-LINE
+           END-STRING
+           WRITE CREDIT-LINE.
+
+      *report a student whose WS-STU-TYPE never matched a row in
+      *FEES-FILE, so a typo'd fee-type code doesn't just look "paid"
+       DISPLAY-UNKNOWN-FEE.
+           DISPLAY "ID   : " WS-STU-ID
+           DISPLAY "Name : " WS-STU-NAME
+           DISPLAY "Type : " WS-STU-TYPE
+           DISPLAY "*** UNKNOWN FEE TYPE - NOT BILLED ***"
+           DISPLAY "------------------------------"
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID: " DELIMITED BY SIZE
+                  WS-STU-ID DELIMITED BY SIZE
+                  "  Name: " DELIMITED BY SIZE
+                  WS-STU-NAME DELIMITED BY SIZE
+                  "  Type: " DELIMITED BY SIZE
+                  WS-STU-TYPE DELIMITED BY SIZE
+                  "  *** UNKNOWN FEE TYPE - NOT BILLED ***"
+                    DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *compare finance's general-ledger control total per fee type
+      *(count of students billed x the schedule amount in effect for
+      *this run) against what HW2-GL-Control.csv says should have
+      *been billed, to catch a fee-schedule change made mid-cycle
+       RECONCILE-TOTALS.
+           IF CTL-NOT-AVAILABLE
+               DISPLAY "========================================"
+               DISPLAY "CONTROL-TOTAL RECONCILIATION SKIPPED - "
+                       "HW2-GL-CONTROL.CSV NOT AVAILABLE"
+               DISPLAY "========================================"
+           ELSE
+               DISPLAY "========================================"
+               DISPLAY "CONTROL-TOTAL RECONCILIATION"
+               DISPLAY "========================================"
+               PERFORM UNTIL EOF-CTL = "Y"
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE "Y" TO EOF-CTL
+                       NOT AT END
+                           ADD 1 TO WS-CTL-LINE-NO
+                           MOVE SPACES TO WS-CTL-TYPE WS-CTL-AMT-STR
+                           UNSTRING CONTROL-LINE
+                               DELIMITED BY ","
+                               INTO WS-CTL-TYPE
+                                    WS-CTL-AMT-STR
+                           END-UNSTRING
+                           IF WS-CTL-TYPE = SPACES
+                              OR FUNCTION TEST-NUMVAL(
+                                 FUNCTION TRIM(WS-CTL-AMT-STR)) NOT = 0
+                               PERFORM REJECT-CONTROL-ROW
+                           ELSE
+                               MOVE FUNCTION NUMVAL(
+                                 FUNCTION TRIM(WS-CTL-AMT-STR))
+                                 TO WS-CTL-AMT
+                               PERFORM RECON-ONE-TYPE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *log a malformed HW2-GL-Control.csv row instead of letting
+      *NUMVAL choke on it - the row is left out of the reconciliation
+       REJECT-CONTROL-ROW.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "REJECTED CONTROL ROW " WS-CTL-LINE-NO
+                   ": " CONTROL-LINE
+           MOVE SPACES TO REJECT-LINE
+           STRING "CONTROL LINE " DELIMITED BY SIZE
+                  WS-CTL-LINE-NO  DELIMITED BY SIZE
+                  ": "            DELIMITED BY SIZE
+                  CONTROL-LINE    DELIMITED BY SIZE
+               INTO REJECT-LINE
+           END-STRING
+           WRITE REJECT-LINE.
+
+      *look up the fee type named on the current control-total row
+      *and compare its expected billing to the GL amount
+       RECON-ONE-TYPE.
+           MOVE FUNCTION TRIM(WS-CTL-TYPE) TO WS-FT-LOOKUP-TYPE
+           MOVE "N" TO WS-FT-FOUND-SW
+           MOVE 1 TO WS-FT-SEARCH-IDX
+           PERFORM SEARCH-FEE-TYPE
+               UNTIL WS-FT-SEARCH-IDX > WS-FEE-TYPE-COUNT
+                  OR FT-FOUND
+           IF FT-NOT-FOUND
+               DISPLAY FUNCTION TRIM(WS-CTL-TYPE)
+                       ": NO STUDENTS BILLED THIS RUN"
+               MOVE SPACES TO RECON-LINE
+               STRING FUNCTION TRIM(WS-CTL-TYPE) DELIMITED BY SIZE
+                      ": NO STUDENTS BILLED THIS RUN" DELIMITED BY SIZE
+                   INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+           ELSE
+               COMPUTE WS-EXPECTED-BILLING =
+                   WS-FT-STU-COUNT(WS-FT-SEARCH-IDX)
+                 * WS-FT-FEE-AMT(WS-FT-SEARCH-IDX)
+               IF WS-EXPECTED-BILLING = WS-CTL-AMT
+                   DISPLAY FUNCTION TRIM(WS-CTL-TYPE)
+                           ": OK - EXPECTED " WS-EXPECTED-BILLING
+                   MOVE SPACES TO RECON-LINE
+                   STRING FUNCTION TRIM(WS-CTL-TYPE) DELIMITED BY SIZE
+                          ": OK - EXPECTED " DELIMITED BY SIZE
+                          WS-EXPECTED-BILLING DELIMITED BY SIZE
+                       INTO RECON-LINE
+                   END-STRING
+                   WRITE RECON-LINE
+               ELSE
+                   DISPLAY FUNCTION TRIM(WS-CTL-TYPE)
+                           ": *** DISCREPANCY *** EXPECTED "
+                           WS-EXPECTED-BILLING
+                           " GL CONTROL " WS-CTL-AMT
+                   MOVE SPACES TO RECON-LINE
+                   STRING FUNCTION TRIM(WS-CTL-TYPE) DELIMITED BY SIZE
+                          ": *** DISCREPANCY *** EXPECTED "
+                            DELIMITED BY SIZE
+                          WS-EXPECTED-BILLING DELIMITED BY SIZE
+                          " GL CONTROL " DELIMITED BY SIZE
+                          WS-CTL-AMT DELIMITED BY SIZE
+                       INTO RECON-LINE
+                   END-STRING
+                   WRITE RECON-LINE
+               END-IF
+           END-IF.
+
+      *look for a checkpoint left by a prior, unfinished run and, if
+      *one is there, arm the skip-forward logic in MAIN's read loop
+      *and load the running totals as of that checkpoint so
+      *RESTORE-CHECKPOINT-TOTALS can fold them back in once the
+      *fee-type table is rebuilt
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL EOF-CKPT = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO EOF-CKPT
+                       NOT AT END
+                           PERFORM PARSE-CHECKPOINT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *"S" line carries the restart id and the running totals; "T"
+      *lines each carry one fee type's checkpointed received amount
+      *and student count
+       PARSE-CHECKPOINT-LINE.
+           MOVE SPACES TO WS-CKPT-TAG WS-CKPT-F1 WS-CKPT-F2
+                          WS-CKPT-F3 WS-CKPT-F4
+           UNSTRING CHECKPOINT-LINE
+               DELIMITED BY ","
+               INTO WS-CKPT-TAG WS-CKPT-F1 WS-CKPT-F2
+                    WS-CKPT-F3 WS-CKPT-F4
+           END-UNSTRING
+           IF WS-CKPT-TAG = "S" AND FUNCTION TRIM(WS-CKPT-F1) NOT =
+                 SPACES
+               MOVE FUNCTION TRIM(WS-CKPT-F1) TO WS-RESTART-ID
+               MOVE "Y" TO WS-SKIPPING-SW
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-F2))
+                 TO WS-RESTART-TOTAL-RECEIVED
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-F3))
+                 TO WS-RESTART-TOTAL-CREDIT
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-F4))
+                 TO WS-RESTART-RECORDS-PROC
+               DISPLAY "RESUMING AFTER CHECKPOINT ID: " WS-RESTART-ID
+           ELSE
+               IF WS-CKPT-TAG = "T"
+                   IF WS-RESTART-FT-COUNT >= WS-MAX-FEE-TYPES
+                       DISPLAY "CHECKPOINT FEE-TYPE TABLE FULL - "
+                               "LINE SKIPPED: " CHECKPOINT-LINE
+                   ELSE
+                       ADD 1 TO WS-RESTART-FT-COUNT
+                       MOVE FUNCTION TRIM(WS-CKPT-F1)
+                         TO WS-RESTART-FT-TYPE(WS-RESTART-FT-COUNT)
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-F2))
+                         TO WS-RESTART-FT-RECEIVED(WS-RESTART-FT-COUNT)
+                       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CKPT-F3))
+                         TO WS-RESTART-FT-STU-COUNT(WS-RESTART-FT-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+      *fold the totals loaded by LOAD-CHECKPOINT back into the
+      *running totals and the freshly rebuilt fee-type table - a
+      *no-op on a fresh run, since WS-SKIPPING-SW is still "N"
+       RESTORE-CHECKPOINT-TOTALS.
+           IF SKIPPING-RESTART
+               MOVE WS-RESTART-TOTAL-RECEIVED TO TOTAL-RECEIVED
+               MOVE WS-RESTART-TOTAL-CREDIT TO TOTAL-CREDIT
+               MOVE WS-RESTART-RECORDS-PROC TO WS-RECORDS-PROCESSED
+               PERFORM RESTORE-ONE-FT-TOTAL
+                   VARYING WS-RESTART-FT-IDX FROM 1 BY 1
+                   UNTIL WS-RESTART-FT-IDX > WS-RESTART-FT-COUNT
+           END-IF.
+
+       RESTORE-ONE-FT-TOTAL.
+           MOVE WS-RESTART-FT-TYPE(WS-RESTART-FT-IDX)
+             TO WS-FT-LOOKUP-TYPE
+           MOVE "N" TO WS-FT-FOUND-SW
+           MOVE 1 TO WS-FT-SEARCH-IDX
+           PERFORM SEARCH-FEE-TYPE
+               UNTIL WS-FT-SEARCH-IDX > WS-FEE-TYPE-COUNT
+                  OR FT-FOUND
+           IF FT-FOUND
+               MOVE WS-RESTART-FT-RECEIVED(WS-RESTART-FT-IDX)
+                 TO WS-FT-RECEIVED(WS-FT-SEARCH-IDX)
+               MOVE WS-RESTART-FT-STU-COUNT(WS-RESTART-FT-IDX)
+                 TO WS-FT-STU-COUNT(WS-FT-SEARCH-IDX)
+           END-IF.
+
+      *record the last successfully processed student id, along with
+      *the running totals as of this point, so a failed run can
+      *resume from here without losing the pre-checkpoint students'
+      *contribution to every downstream report
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING "S," DELIMITED BY SIZE
+                  WS-STU-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TOTAL-RECEIVED DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TOTAL-CREDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-RECORDS-PROCESSED DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE
+           PERFORM WRITE-CHECKPOINT-TYPE-LINE
+               VARYING WS-FT-IDX FROM 1 BY 1
+               UNTIL WS-FT-IDX > WS-FEE-TYPE-COUNT
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-TYPE-LINE.
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING "T," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FT-TYPE(WS-FT-IDX))
+                    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-FT-RECEIVED(WS-FT-IDX) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-FT-STU-COUNT(WS-FT-IDX) DELIMITED BY SIZE
+               INTO CHECKPOINT-LINE
+           END-STRING
+           WRITE CHECKPOINT-LINE.
+
+      *a clean finish means there is nothing left to resume from
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *capture the wall-clock second-of-day this run started
+       CAPTURE-START-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-START-SECS =
+               FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(9:2)) * 3600
+             + FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(11:2)) * 60
+             + FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(13:2)).
+
+      *capture the wall-clock second-of-day this run finished
+       CAPTURE-END-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           COMPUTE WS-END-SECS =
+               FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(9:2)) * 3600
+             + FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(11:2)) * 60
+             + FUNCTION NUMVAL(WS-CURRENT-DATE-TIME(13:2)).
+
+      *job-level runtime log: records processed and elapsed seconds,
+      *so a future slowdown can be told apart from a broken run -
+      *WS-RUN-RECORDS-PROCESSED is paired with WS-ELAPSED-SECS since
+      *both are this-run-only; WS-RECORDS-PROCESSED and
+      *WS-REJECT-COUNT are also carried for the cumulative picture
+      *across a restart
+       WRITE-RUN-LOG.
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECS =
+                   WS-END-SECS - WS-START-SECS + 86400
+           END-IF
+           DISPLAY "RECORDS PROCESSED THIS RUN : "
+                   WS-RUN-RECORDS-PROCESSED
+           DISPLAY "ELAPSED SECONDS THIS RUN   : " WS-ELAPSED-SECS
+           DISPLAY "RECORDS PROCESSED CUMULATIVE : "
+                   WS-RECORDS-PROCESSED
+           DISPLAY "ROWS REJECTED THIS RUN     : " WS-REJECT-COUNT
+           MOVE SPACES TO LOG-LINE
+           STRING "RECORDS PROCESSED THIS RUN: " DELIMITED BY SIZE
+                  WS-RUN-RECORDS-PROCESSED DELIMITED BY SIZE
+                  "  ELAPSED SECONDS: "    DELIMITED BY SIZE
+                  WS-ELAPSED-SECS          DELIMITED BY SIZE
+               INTO LOG-LINE
+           END-STRING
+           WRITE LOG-LINE
+           MOVE SPACES TO LOG-LINE
+           STRING "RECORDS PROCESSED CUMULATIVE: " DELIMITED BY SIZE
+                  WS-RECORDS-PROCESSED    DELIMITED BY SIZE
+                  "  ROWS REJECTED: "     DELIMITED BY SIZE
+                  WS-REJECT-COUNT         DELIMITED BY SIZE
+               INTO LOG-LINE
+           END-STRING
+           WRITE LOG-LINE.
