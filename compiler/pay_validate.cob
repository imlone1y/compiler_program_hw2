@@ -0,0 +1,139 @@
+      *declare this is a cobol code, named "HW2-PAY-VALIDATE"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HW2-PAY-VALIDATE.
+
+      *validation pass run ahead of HW2-FEE-REPORT: reads the same
+      *student master and payment file and lists every payment whose
+      *WS-PAY-ID has no matching WS-STU-ID, so an orphaned payment
+      *(bad student id, late refund entry, etc) gets caught before
+      *the books are closed instead of just vanishing out of
+      *TOTAL-RECEIVED
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE  ASSIGN TO "HW2-Student-Main.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYMENT-FILE  ASSIGN TO "HW2-Student-Payment.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-FILE.
+       01 STUDENT-LINE       PIC X(80).
+
+       FD PAYMENT-FILE.
+       01 PAYMENT-LINE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+      *save student id, name, and payment type
+       01 WS-STU-ID          PIC X(10).
+       01 WS-STU-NAME        PIC X(30).
+       01 WS-STU-TYPE        PIC X(10).
+
+       01 WS-PAY-ID          PIC X(10).
+       01 WS-PAY-AMT-STR     PIC X(10).
+
+      *for files EOF
+       01 EOF-STU            PIC X VALUE "N".
+       01 EOF-PAY            PIC X VALUE "N".
+
+      *table of every student id, loaded once from STUDENT-FILE and
+      *searched for each payment row
+       01 WS-MAX-STUDENTS    PIC 9(5) VALUE 5000.
+       01 WS-STU-COUNT       PIC 9(5) VALUE 0.
+       01 WS-STU-TABLE.
+           05 WS-STU-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY WS-STU-IDX.
+               10 WS-STU-TAB-ID  PIC X(10).
+
+       01 WS-SEARCH-IDX      PIC 9(5).
+       01 WS-FOUND-SW        PIC X VALUE "N".
+           88 STU-FOUND      VALUE "Y".
+           88 STU-NOT-FOUND  VALUE "N".
+
+       01 WS-ORPHAN-COUNT    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           OPEN INPUT STUDENT-FILE
+           PERFORM LOAD-STUDENTS
+           CLOSE STUDENT-FILE
+
+           DISPLAY "========================================"
+           DISPLAY "HW2-PAY-VALIDATE - ORPHANED PAYMENTS"
+           DISPLAY "========================================"
+
+           OPEN INPUT PAYMENT-FILE
+           PERFORM UNTIL EOF-PAY = "Y"
+               READ PAYMENT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-PAY
+                   NOT AT END
+                       PERFORM PARSE-PAYMENT
+                       PERFORM CHECK-PAYMENT
+               END-READ
+           END-PERFORM
+           CLOSE PAYMENT-FILE
+
+           DISPLAY "========================================"
+           DISPLAY "ORPHANED PAYMENTS FOUND: " WS-ORPHAN-COUNT
+           DISPLAY "========================================"
+           STOP RUN.
+
+      *read every row of STUDENT-FILE once into WS-STU-TABLE
+       LOAD-STUDENTS.
+           PERFORM UNTIL EOF-STU = "Y"
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-STU
+                   NOT AT END
+                       PERFORM PARSE-STUDENT
+                       IF WS-STU-COUNT >= WS-MAX-STUDENTS
+                           DISPLAY "STUDENT TABLE FULL - ROW SKIPPED: "
+                                   WS-STU-ID
+                       ELSE
+                           ADD 1 TO WS-STU-COUNT
+                           MOVE WS-STU-ID
+                             TO WS-STU-TAB-ID(WS-STU-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PARSE-STUDENT.
+           UNSTRING STUDENT-LINE
+               DELIMITED BY ","
+               INTO WS-STU-ID
+                    WS-STU-NAME
+                    WS-STU-TYPE
+           END-UNSTRING.
+
+       PARSE-PAYMENT.
+           UNSTRING PAYMENT-LINE
+               DELIMITED BY ","
+               INTO WS-PAY-ID
+                    WS-PAY-AMT-STR
+           END-UNSTRING.
+
+      *search the in-memory student table for WS-PAY-ID; report it
+      *as orphaned when no student master row carries that id
+       CHECK-PAYMENT.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE 1 TO WS-SEARCH-IDX
+           PERFORM SEARCH-STUDENT-TABLE
+               UNTIL WS-SEARCH-IDX > WS-STU-COUNT
+                  OR STU-FOUND
+           IF STU-NOT-FOUND
+               ADD 1 TO WS-ORPHAN-COUNT
+               DISPLAY "ORPHAN PAY-ID: " WS-PAY-ID
+                       "  AMOUNT: " WS-PAY-AMT-STR
+           END-IF.
+
+       SEARCH-STUDENT-TABLE.
+           IF WS-STU-TAB-ID(WS-SEARCH-IDX) = WS-PAY-ID
+               MOVE "Y" TO WS-FOUND-SW
+           ELSE
+               ADD 1 TO WS-SEARCH-IDX
+           END-IF.
